@@ -0,0 +1,70 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGBOXC: Thin CALL-based entry point into MSGBOX for legacy,
+      *>-> non-OO programs that cannot adopt the ":>new/:>show" class
+      *>-> syntax. Builds the same MessageBox dialog from a MSGBOX-PARMS
+      *>-> record and returns the numeric answer both in MP-ANSWER and
+      *>-> in RETURN-CODE.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msgboxc.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       repository.
+           class MessageBox as "MSGBOX"
+           .
+       data                       division.
+       working-storage            section.
+       copy                       MBCONST.
+       77  msg                    object reference MessageBox.
+       77  i                      pic 9(01)       value zeros comp-x.
+      *>-> Real caller of this CALL, not MSGBOXC, so the audit/log/queue/
+      *>-> reason/notify records attribute the dialog correctly
+       77  caller-name            pic x(30)       value spaces.
+       linkage                    section.
+       copy                       MSGPARM.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using MSGBOX-PARMS.
+       begin.
+           move    zeros     to   MP-ANSWER.
+           move    function module-caller-id to caller-name.
+           set     msg       to   MessageBox:>new(MP-TEXT).
+           set     msg       to   msg:>withCallerProgram(caller-name).
+           if MP-TITLE not = spaces
+              set  msg       to   msg:>withTitle(MP-TITLE),
+           end-if.
+           evaluate               true,
+              when MP-ICON = mb-warning-icon
+                 set  msg    to   msg:>withWarningIcon,
+              when MP-ICON = mb-error-icon
+                 set  msg    to   msg:>withErrorIcon,
+           end-evaluate.
+           set     msg       to   msg:>withButtonsCode(MP-BUTTONS).
+           if MP-DEFAULT-BUTTON = mb-no
+              set  msg       to   msg:>defaultButtonNo,
+           end-if.
+           perform                add-one-substitution
+                     varying       i from 1 by 1
+                     until         i > MP-SUBST-COUNT or i > 4.
+           set     msg       to   msg:>show.
+           if msg:>actionYes
+              move  mb-yes   to   MP-ANSWER,
+           end-if.
+           if msg:>actionNo
+              move  mb-no    to   MP-ANSWER,
+           end-if.
+           if msg:>actionCancel
+              move  mb-cancel to  MP-ANSWER,
+           end-if.
+           move    MP-ANSWER to   return-code.
+           goback.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       add-one-substitution.
+      *>-> addSub always appends at the object's next free slot -
+      *>-> skipping a spaces-valued substitution here while still adding
+      *>-> a later one would shift every subsequent value into the wrong
+      *>-> %n placeholder, so this must be called unconditionally for
+      *>-> every index in the already-bounded range
+           set  msg        to   msg:>addSub(MP-SUBST(i)).
+       end program                msgboxc.
