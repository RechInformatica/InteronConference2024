@@ -0,0 +1,198 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGMAINT: Browse/add/change/delete maintenance for the message
+      *>-> catalog (MSGCAT.DAT). Validates that codes are unique, that
+      *>-> icon/button values match the mb-* codes MSGBOX itself uses,
+      *>-> and that the template text's %1/%2/... placeholder count
+      *>-> agrees with the substitution count the row declares, so a
+      *>-> catalog change can't silently break a caller's addSub chain.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msgmaint.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma,
+           console           is   crt.
+       input-output               section.
+       file-control.
+           select                 msgcat-file
+                                  assign to "MSGCAT.DAT"
+                                  organization is indexed
+                                  access mode is sequential
+                                  record key is MC-CODE
+                                  file status is w-file-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  msgcat-file.
+           copy                   MSGCATR.
+       working-storage            section.
+       copy                       MBCONST.
+       77  w-file-status         pic x(02)      value spaces.
+       77  w-option              pic x(01)      value spaces.
+           88 w-option-browse                    value "B".
+           88 w-option-add                       value "A".
+           88 w-option-change                    value "C".
+           88 w-option-delete                    value "D".
+           88 w-option-exit                      value "X".
+       77  w-done                pic x(01)      value "N".
+           88 w-done-yes                          value "Y".
+       77  w-return-code         pic 9(02)      value zeros.
+      *>-> Working copy of the row being added/changed
+       77  w-code                pic x(06)      value spaces.
+       77  w-title               pic x(60)      value spaces.
+       77  w-icon                pic 9(01)      value zeros.
+       77  w-buttons             pic 9(01)      value zeros.
+       77  w-subst-count         pic 9(01)      value zeros.
+       77  w-text                pic x(200)     value spaces.
+      *>-> Placeholder-count validation working fields
+       77  w-place-scan          pic 9(03)      value zeros comp-x.
+       77  w-place-digit         pic 9(01)      value zeros.
+       77  w-place-max           pic 9(01)      value zeros.
+       77  w-valid               pic x(01)      value "Y".
+           88 w-valid-yes                        value "Y".
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division.
+       0000-main-process.
+           perform                0100-process-one-option
+                                  until w-done-yes.
+           stop                   run.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       0100-process-one-option.
+           perform                1000-show-menu.
+           perform                1100-read-option.
+           evaluate               true,
+              when w-option-browse
+                 perform          2000-browse-catalog,
+              when w-option-add
+                 perform          3000-add-row,
+              when w-option-change
+                 perform          4000-change-row,
+              when w-option-delete
+                 perform          5000-delete-row,
+              when w-option-exit
+                 move             "Y" to w-done,
+              when other
+                 display "Invalid option" upon crt,
+           end-evaluate.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       1000-show-menu.
+           display "MSGCAT Maintenance - B)rowse A)dd C)hange "
+              "D)elete X)it" upon crt.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       1100-read-option.
+           move                   spaces to w-option.
+           accept                 w-option from crt.
+           move          function upper-case(w-option) to w-option.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       2000-browse-catalog.
+           open                   input msgcat-file.
+           if                     w-file-status not = "00"
+              display "Catalog file is empty" upon crt,
+           else,
+              perform             2100-browse-next
+                 until            w-file-status not = "00",
+              close               msgcat-file,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       2100-browse-next.
+           read                   msgcat-file next record
+              at end
+                 continue,
+              not at end
+                 display MC-CODE " " MC-TITLE upon crt,
+           end-read.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       3000-add-row.
+           display "Code to add: " upon crt.
+           accept                 w-code from crt.
+           perform                6000-enter-row-fields.
+           if w-valid-yes
+              call "MSGCATW" using "A", w-code, w-title, w-icon,
+                 w-buttons, w-subst-count, w-text, w-return-code
+              if w-return-code = 2
+                 display "Code already exists" upon crt,
+              end-if,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       4000-change-row.
+           display "Code to change: " upon crt.
+           accept                 w-code from crt.
+           perform                6000-enter-row-fields.
+           if w-valid-yes
+              call "MSGCATW" using "C", w-code, w-title, w-icon,
+                 w-buttons, w-subst-count, w-text, w-return-code
+              if w-return-code = 1
+                 display "Code not found" upon crt,
+              end-if,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       5000-delete-row.
+           display "Code to delete: " upon crt.
+           accept                 w-code from crt.
+           call "MSGCATW" using "D", w-code, w-title, w-icon,
+              w-buttons, w-subst-count, w-text, w-return-code.
+           if w-return-code = 1
+              display "Code not found" upon crt,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       6000-enter-row-fields.
+           move                   "Y" to w-valid.
+           display "Title.......: " upon crt.
+           accept                 w-title from crt.
+           display "Icon (1=Default 2=Warning 3=Error): " upon crt.
+           accept                 w-icon from crt.
+           display "Buttons (1=Ok 2=YesNo 3=OkCancel "
+              "4=YesNoCancel): " upon crt.
+           accept                 w-buttons from crt.
+           display "Substitution count (0-9): " upon crt.
+           accept                 w-subst-count from crt.
+           display "Text (use %1, %2, ... as placeholders): "
+              upon crt.
+           accept                 w-text from crt.
+           perform                6100-validate-icon.
+           perform                6200-validate-buttons.
+           perform                6300-validate-placeholders.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       6100-validate-icon.
+           if w-icon not = mb-default-icon and
+              w-icon not = mb-warning-icon and
+              w-icon not = mb-error-icon
+              display "Icon must be 1, 2 or 3" upon crt,
+              move "N" to w-valid,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       6200-validate-buttons.
+           if w-buttons not = mb-ok and
+              w-buttons not = mb-yes-no and
+              w-buttons not = mb-ok-cancel and
+              w-buttons not = mb-yes-no-cancel
+              display "Buttons must be 1, 2, 3 or 4" upon crt,
+              move "N" to w-valid,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       6300-validate-placeholders.
+      *>-> Highest %n placeholder actually referenced in the text must
+      *>-> equal the substitution count the row declares, so a caller
+      *>-> chaining that many addSub() calls gets every value applied
+           move                   zeros to w-place-max.
+           move                   zeros to w-place-scan.
+           perform                6310-scan-next-char
+              varying             w-place-scan from 1 by 1
+                 until            w-place-scan > 199.
+           if w-place-max not = w-subst-count
+              display "Placeholder count (%n) does not match "
+                 "substitution count" upon crt,
+              move "N" to w-valid,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       6310-scan-next-char.
+           if w-text(w-place-scan:1) = "%" and
+              w-text(w-place-scan + 1:1) >= "1" and
+              w-text(w-place-scan + 1:1) <= "9"
+              move w-text(w-place-scan + 1:1) to w-place-digit,
+              if w-place-digit > w-place-max
+                 move w-place-digit to w-place-max,
+              end-if,
+           end-if.
+       end program                msgmaint.
