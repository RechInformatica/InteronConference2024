@@ -0,0 +1,52 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGCKPTL: Checks whether a given step of a checkpointed
+      *>-> confirmation sequence (see MessageBox:>forSequence) was
+      *>-> already answered on an earlier, interrupted run of the job.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msgckptl.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       input-output               section.
+       file-control.
+           select                 msgckpt-file
+                                  assign to "MSGCKPT.DAT"
+                                  organization is indexed
+                                  access mode is random
+                                  record key is CK-KEY
+                                  file status is w-file-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  msgckpt-file.
+           copy                   MSGCKPTR.
+       working-storage            section.
+       77  w-file-status         pic x(02)       value spaces.
+       linkage                    section.
+       01  p-job-id              pic x(08).
+       01  p-seq-no              pic 9(05).
+       01  p-found               pic x(01).
+       01  p-answer              pic 9(01).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using p-job-id,
+                                              p-seq-no,
+                                              p-found,
+                                              p-answer.
+       0000-main.
+           move                   "N"          to p-found.
+           move                   zeros        to p-answer.
+           open                   input msgckpt-file.
+           if                     w-file-status = "00"
+              move                p-job-id    to CK-JOB-ID
+              move                p-seq-no    to CK-SEQ-NO
+              read                msgckpt-file key is CK-KEY
+              if                  w-file-status = "00"
+                 move             "Y"          to p-found
+                 move             CK-ANSWER    to p-answer,
+              end-if,
+              close               msgckpt-file,
+           end-if.
+           goback.
+       end program                msgckptl.
