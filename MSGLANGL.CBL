@@ -0,0 +1,52 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGLANGL: Looks up one localized text on the dialog language
+      *>-> table (LANGTAB.DAT) by language code + message key. Used by
+      *>-> MSGBOX so the same class produces titles in the operator's own
+      *>-> language instead of always defaulting to English.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msglangl.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       input-output               section.
+       file-control.
+           select                 langtab-file
+                                  assign to "LANGTAB.DAT"
+                                  organization is indexed
+                                  access mode is random
+                                  record key is LT-KEY
+                                  file status is w-file-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  langtab-file.
+           copy                   LANGTABR.
+       working-storage            section.
+       77  w-file-status         pic x(02)       value spaces.
+       linkage                    section.
+       01  p-language            pic x(02).
+       01  p-msg-key             pic x(15).
+       01  p-found               pic x(01).
+       01  p-text                pic x(60).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using p-language,
+                                              p-msg-key,
+                                              p-found,
+                                              p-text.
+       0000-main.
+           move                   "N"          to p-found.
+           open                   input langtab-file.
+           if                     w-file-status = "00"
+              move                p-language  to LT-LANGUAGE
+              move                p-msg-key   to LT-MSG-KEY
+              read                langtab-file key is LT-KEY
+              if                  w-file-status = "00"
+                 move             "Y"          to p-found
+                 move             LT-TEXT      to p-text,
+              end-if,
+              close               langtab-file,
+           end-if.
+           goback.
+       end program                msglangl.
