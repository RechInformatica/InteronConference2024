@@ -0,0 +1,95 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGPENDR: Next-morning review screen for the pending-decisions
+      *>-> queue (MSGPEND.DAT) MSGPENDW appends to whenever MSGBOX
+      *>-> auto-answers a dialog while running headless. Browses each
+      *>-> entry still marked MQ-REVIEWED = "N" and lets the operator mark
+      *>-> it reviewed, so every auto-answered decision actually gets
+      *>-> looked at instead of just sitting in the file.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msgpendr.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma,
+           console           is   crt.
+       input-output               section.
+       file-control.
+           select                 msgpend-file
+                                  assign to "MSGPEND.DAT"
+                                  organization is sequential
+                                  file status is w-file-status.
+      *>-> Reviewed entries are copied here as they're processed, then
+      *>-> this file replaces MSGPEND.DAT - the usual way to "update" a
+      *>-> sequential file in place without an indexed key
+           select                 msgpendn-file
+                                  assign to "MSGPENDN.DAT"
+                                  organization is sequential
+                                  file status is w-new-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  msgpend-file.
+           copy                   MSGQUER.
+       fd  msgpendn-file.
+       01  msgpendn-record        pic x(310).
+       working-storage            section.
+       77  w-file-status         pic x(02)      value spaces.
+       77  w-new-status          pic x(02)      value spaces.
+       77  w-any-open            pic x(01)      value "N".
+           88 w-any-open-yes                     value "Y".
+       77  w-answer              pic x(01)      value spaces.
+       77  w-old-name            pic x(12)      value "MSGPEND.DAT".
+       77  w-new-name            pic x(13)      value "MSGPENDN.DAT".
+       77  w-file-op-status      pic s9(09)     comp-5 value zeros.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division.
+       0000-main-process.
+           perform                1000-review-queue.
+           stop                   run.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       1000-review-queue.
+           open                   input msgpend-file.
+           if                     w-file-status not = "00"
+              display "Pending-decisions queue is empty" upon crt,
+           else,
+              move             "Y" to w-any-open,
+              open             output msgpendn-file,
+              perform          1100-review-next
+                 until         w-file-status not = "00",
+              close            msgpend-file,
+              close            msgpendn-file,
+              perform          1200-replace-queue-file,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       1100-review-next.
+           read                   msgpend-file
+              at end
+                 continue,
+              not at end
+                 perform          1110-process-one-entry,
+           end-read.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       1110-process-one-entry.
+           if                     MQ-REVIEWED = "N"
+              display          "Program..: " MQ-PROGRAM      upon crt,
+              display          "Title....: " MQ-TITLE        upon crt,
+              display          "Text.....: " MQ-TEXT         upon crt,
+              display          "Auto-answer/reviewed? (Y/N): " upon crt,
+              accept           w-answer from crt,
+              if               function upper-case(w-answer) = "Y"
+                 move             "Y" to MQ-REVIEWED,
+              end-if,
+           end-if.
+           write                  msgpendn-record from MSGQUEUE-RECORD.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGPENDN.DAT now holds every entry, with MQ-REVIEWED updated
+      *>-> for whatever the operator just marked - swap it in for
+      *>-> MSGPEND.DAT so the next MSGPENDW append and the next review
+      *>-> both see the up-to-date file
+       1200-replace-queue-file.
+           call "CBL_DELETE_FILE" using w-old-name
+              returning           w-file-op-status.
+           call "CBL_RENAME_FILE" using w-new-name, w-old-name
+              returning           w-file-op-status.
+       end program                msgpendr.
