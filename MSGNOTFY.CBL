@@ -0,0 +1,159 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGNOTFY: External paging bridge. Called by MSGBOX whenever a
+      *>-> withErrorIcon dialog fires while running headless, so a
+      *>-> critical condition pages someone instead of waiting for the
+      *>-> next morning's manual review of the pending-decisions queue.
+      *>->
+      *>-> Reads the single active row of the notification config file
+      *>-> (MSGNOTF.DAT). NC-METHOD-QUEUE just drops the alert on the
+      *>-> outbound notification queue (NOTIFYQ.DAT) for an external
+      *>-> paging daemon to pick up; NC-METHOD-COMMAND shells out to the
+      *>-> mailer/webhook script named in NC-TARGET.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msgnotfy.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       input-output               section.
+       file-control.
+           select                 msgnotf-file
+                                  assign to "MSGNOTF.DAT"
+                                  organization is line sequential
+                                  file status is w-cfg-status.
+           select                 notifyq-file
+                                  assign to "NOTIFYQ.DAT"
+                                  organization is sequential
+                                  file status is w-que-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  msgnotf-file.
+       01  msgnotf-line           pic x(140).
+       fd  notifyq-file.
+       01  notifyq-record         pic x(320).
+       working-storage            section.
+       77  w-cfg-status          pic x(02)       value spaces.
+       77  w-que-status          pic x(02)       value spaces.
+       77  w-que-open-failed     pic x(01)       value "N".
+           88 w-que-open-failed-yes                value "Y".
+       copy                       MSGNOTFR.
+       01  w-current-datetime.
+           05  w-cur-date        pic 9(08).
+           05  w-cur-time        pic 9(08).
+      *>-> Worst case is NC-TARGET(120) + space + 3 quoted fields
+      *>-> (30/60/200 bytes plus their quotes/separators) = 419 bytes -
+      *>-> sized with headroom so a full-length target/program/title/text
+      *>-> combination never truncates the closing quote
+       01  w-command-line        pic x(500)      value spaces.
+       77  w-command-overflow    pic x(01)       value "N".
+           88 w-command-overflow-yes                value "Y".
+      *>-> Sanitized copies of the linkage text fields: shell metacharacters
+      *>-> that could break out of the quoted arguments built below are
+      *>-> stripped from these before they ever reach "SYSTEM"
+       01  w-safe-program        pic x(30)       value spaces.
+       01  w-safe-title          pic x(60)       value spaces.
+       01  w-safe-text           pic x(200)      value spaces.
+       linkage                    section.
+       01  p-program             pic x(30).
+       01  p-title               pic x(60).
+       01  p-text                pic x(200).
+       01  p-answer              pic 9(01).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using p-program,
+                                              p-title,
+                                              p-text,
+                                              p-answer.
+       0000-main.
+           move                   "QUEUE"      to NC-METHOD.
+           move                   spaces       to NC-TARGET.
+           move                   "N"          to NC-ACTIVE.
+           perform                1000-read-config.
+           if                     NC-IS-ACTIVE
+              if                  NC-METHOD-COMMAND
+                 perform          2000-run-command,
+              else,
+                 perform          3000-queue-alert,
+              end-if,
+           end-if.
+           goback.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       1000-read-config.
+           open                   input msgnotf-file.
+           if                     w-cfg-status = "00"
+              read                msgnotf-file into MSGNOTF-RECORD,
+              close               msgnotf-file,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       2000-run-command.
+           move                   spaces       to w-command-line.
+           move                   "N"          to w-command-overflow.
+           perform                2100-sanitize-args.
+           string       function trim(NC-TARGET) " "
+                        """" function trim(w-safe-program) """ "
+                        """" function trim(w-safe-title)   """ "
+                        """" function trim(w-safe-text)    """"
+                                     into w-command-line
+                        on overflow
+                           move "Y" to w-command-overflow,
+                        end-string.
+           if                     not w-command-overflow-yes
+              call "SYSTEM" using w-command-line,
+           else,
+              display "MSGNOTFY: paging command line too long, "
+                 "alert not sent" upon crt,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> An embedded '"' would close the quoted argument early and hand
+      *>-> the rest of that text straight to the shell; '`'/'$' would let
+      *>-> command substitution run inside it even while still quoted;
+      *>-> a trailing '\' would escape the closing '"' this program
+      *>-> appends right after it, which has the same effect - strip all
+      *>-> four before any headless dialog text is stringed into the
+      *>-> command line
+       2100-sanitize-args.
+           move                   p-program    to w-safe-program.
+           move                   p-title      to w-safe-title.
+           move                   p-text       to w-safe-text.
+           inspect  w-safe-program  replacing  all '"' by "'"
+                                                all "`" by "'"
+                                                all "\" by "'"
+                                                all "$" by " ".
+           inspect  w-safe-title    replacing  all '"' by "'"
+                                                all "`" by "'"
+                                                all "\" by "'"
+                                                all "$" by " ".
+           inspect  w-safe-text     replacing  all '"' by "'"
+                                                all "`" by "'"
+                                                all "\" by "'"
+                                                all "$" by " ".
+      *>--------------------------------------------------------------------------------------------------------------<*
+       3000-queue-alert.
+           move          function current-date to w-current-datetime.
+           move                   spaces       to notifyq-record.
+           string                 w-cur-date  w-cur-time  " "
+                                  p-program   " "
+                                  p-title     " "
+                                  p-text
+                                     into notifyq-record.
+      *>-> "35" means NOTIFYQ.DAT simply doesn't exist yet (first alert
+      *>-> ever queued) - safe to create it. Any other non-"00" status
+      *>-> is a real I/O problem and must NOT fall through to OPEN
+      *>-> OUTPUT, which would truncate alerts the paging daemon has
+      *>-> not yet picked up
+           open                   extend notifyq-file.
+           if                     w-que-status = "35"
+              open                output notifyq-file,
+           else,
+              if                  w-que-status not = "00"
+                 display "MSGNOTFY: cannot open NOTIFYQ.DAT, status "
+                    w-que-status upon crt,
+                 move "Y" to w-que-open-failed,
+              end-if,
+           end-if.
+           if                     not w-que-open-failed-yes
+              write             notifyq-record,
+              close             notifyq-file,
+           end-if.
+       end program                msgnotfy.
