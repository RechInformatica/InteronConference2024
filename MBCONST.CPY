@@ -0,0 +1,19 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MBCONST: Constants shared by MSGBOX and any program that builds or
+      *>-> validates a MessageBox dialog (icon codes, button sets, answers).
+      *>-> Kept in one copybook so callers can validate against the very same
+      *>-> values MSGBOX itself uses, instead of re-typing the literals.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Buttons
+       78  mb-ok                                  value 1.
+       78  mb-yes-no                              value 2.
+       78  mb-ok-cancel                           value 3.
+       78  mb-yes-no-cancel                       value 4.
+      *>-> Return code
+       78  mb-yes                                 value 1.
+       78  mb-no                                  value 2.
+       78  mb-cancel                              value 3.
+      *>-> Icons
+       78  mb-default-icon                        value 1.
+       78  mb-warning-icon                        value 2.
+       78  mb-error-icon                          value 3.
