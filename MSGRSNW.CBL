@@ -0,0 +1,83 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGRSNW: Appends one written-justification record to the
+      *>-> compliance trail (MSGRSN.DAT) for a dialog that MSGBOX flagged
+      *>-> sensitive via ":>requireReason".
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msgrsnw.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       input-output               section.
+       file-control.
+           select                 msgrsn-file
+                                  assign to "MSGRSN.DAT"
+                                  organization is sequential
+                                  file status is w-file-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  msgrsn-file.
+           copy                   MSGRSNR.
+       working-storage            section.
+       77  w-file-status         pic x(02)       value spaces.
+       77  w-open-failed         pic x(01)       value "N".
+           88 w-open-failed-yes                   value "Y".
+       01  w-current-datetime.
+           05  w-cur-date        pic 9(08).
+           05  w-cur-time        pic 9(08).
+       linkage                    section.
+       01  p-program             pic x(30).
+       01  p-code                pic x(06).
+       01  p-title               pic x(60).
+       01  p-answer              pic 9(01).
+       01  p-operator-id         pic x(08).
+       01  p-reason              pic x(120).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using p-program,
+                                              p-code,
+                                              p-title,
+                                              p-answer,
+                                              p-operator-id,
+                                              p-reason.
+       0000-main.
+           perform                0200-open-log.
+           if                     w-open-failed-yes
+              goback,
+           end-if.
+           perform                0100-build-record.
+           write                  MSGRSN-RECORD.
+           close                  msgrsn-file.
+           goback.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       0100-build-record.
+           move          function current-date to w-current-datetime.
+           move                   w-cur-date  to RR-LOG-DATE.
+           move                   w-cur-time  to RR-LOG-TIME.
+           move                   p-program   to RR-PROGRAM.
+           move                   p-code      to RR-CODE.
+           move                   p-title     to RR-TITLE.
+           move                   p-answer    to RR-ANSWER.
+           move                   p-operator-id
+                                              to RR-OPERATOR-ID.
+           move                   p-reason    to RR-REASON.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       0200-open-log.
+      *>-> "35" means MSGRSN.DAT simply doesn't exist yet (first written
+      *>-> justification ever logged) - safe to create it. Any other
+      *>-> non-"00" status is a real I/O problem (locked file, disk full,
+      *>-> permission denied, ...) and must NOT fall through to OPEN
+      *>-> OUTPUT, which would truncate a compliance trail that may hold
+      *>-> years of records
+           open                   extend msgrsn-file.
+           if                     w-file-status = "35"
+              open                output msgrsn-file,
+           else,
+              if                  w-file-status not = "00"
+                 display "MSGRSNW: cannot open MSGRSN.DAT, status "
+                    w-file-status upon crt,
+                 move "Y" to w-open-failed,
+              end-if,
+           end-if.
+       end program                msgrsnw.
