@@ -0,0 +1,16 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGPARM: Linkage record for CALL "MSGBOXC", the non-OO entry
+      *>-> point into MSGBOX for legacy CALL-based programs. MP-ICON and
+      *>-> MP-BUTTONS use the same codes as the mb-* 78-levels in MBCONST.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  MSGBOX-PARMS.
+           05  MP-TEXT                            pic x(200).
+           05  MP-TITLE                           pic x(60).
+           05  MP-ICON                            pic 9(01).
+           05  MP-BUTTONS                         pic 9(01).
+           05  MP-DEFAULT-BUTTON                  pic 9(01).
+           05  MP-SUBST-COUNT                     pic 9(01).
+           05  MP-SUBST-TAB.
+               10  MP-SUBST                       pic x(30)
+                                                  occurs 4 times.
+           05  MP-ANSWER                          pic 9(01).
