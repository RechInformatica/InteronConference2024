@@ -0,0 +1,17 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGLOGR: Record layout for the MSGBOX audit trail (MSGLOG.DAT).
+      *>-> One record is appended by MSGLOGW for every dialog MSGBOX:>show
+      *>-> actually presents (or auto-answers in headless mode), so an
+      *>-> incident can be reconstructed after the fact.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  MSGLOG-RECORD.
+           05  ML-TIMESTAMP.
+               10  ML-LOG-DATE                    pic 9(08).
+               10  ML-LOG-TIME                    pic 9(08).
+           05  ML-PROGRAM                         pic x(30).
+           05  ML-ICON                            pic 9(01).
+           05  ML-BUTTONS                         pic 9(01).
+           05  ML-TITLE                           pic x(60).
+           05  ML-TEXT                            pic x(200).
+           05  ML-RETURN                          pic 9(01).
+           05  ML-HEADLESS                        pic x(01).
