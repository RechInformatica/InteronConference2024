@@ -0,0 +1,83 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGPENDW: Appends one entry to the pending-decisions queue
+      *>-> (MSGPEND.DAT) whenever MSGBOX auto-answers a dialog because it
+      *>-> is running headless, so operations can review it next morning.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msgpendw.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       input-output               section.
+       file-control.
+           select                 msgpend-file
+                                  assign to "MSGPEND.DAT"
+                                  organization is sequential
+                                  file status is w-file-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  msgpend-file.
+           copy                   MSGQUER.
+       working-storage            section.
+       77  w-file-status         pic x(02)       value spaces.
+       77  w-open-failed         pic x(01)       value "N".
+           88 w-open-failed-yes                   value "Y".
+       01  w-current-datetime.
+           05  w-cur-date        pic 9(08).
+           05  w-cur-time        pic 9(08).
+       linkage                    section.
+       01  p-program             pic x(30).
+       01  p-icon                pic 9(01).
+       01  p-buttons             pic 9(01).
+       01  p-title               pic x(60).
+       01  p-text                pic x(200).
+       01  p-answer              pic 9(01).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using p-program,
+                                              p-icon,
+                                              p-buttons,
+                                              p-title,
+                                              p-text,
+                                              p-answer.
+       0000-main.
+           perform                0200-open-queue.
+           if                     w-open-failed-yes
+              goback,
+           end-if.
+           perform                0100-build-record.
+           write                  MSGQUEUE-RECORD.
+           close                  msgpend-file.
+           goback.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       0100-build-record.
+           move          function current-date to w-current-datetime.
+           move                   w-cur-date  to MQ-LOG-DATE.
+           move                   w-cur-time  to MQ-LOG-TIME.
+           move                   p-program   to MQ-PROGRAM.
+           move                   p-icon      to MQ-ICON.
+           move                   p-buttons   to MQ-BUTTONS.
+           move                   p-title     to MQ-TITLE.
+           move                   p-text      to MQ-TEXT.
+           move                   p-answer    to MQ-AUTO-ANSWER.
+           move                   "N"          to MQ-REVIEWED.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       0200-open-queue.
+      *>-> "35" means MSGPEND.DAT simply doesn't exist yet (first
+      *>-> headless dialog ever queued) - safe to create it. Any other
+      *>-> non-"00" status is a real I/O problem (locked file, disk
+      *>-> full, permission denied, ...) and must NOT fall through to
+      *>-> OPEN OUTPUT, which would truncate decisions still awaiting
+      *>-> next-day review
+           open                   extend msgpend-file.
+           if                     w-file-status = "35"
+              open                output msgpend-file,
+           else,
+              if                  w-file-status not = "00"
+                 display "MSGPENDW: cannot open MSGPEND.DAT, status "
+                    w-file-status upon crt,
+                 move "Y" to w-open-failed,
+              end-if,
+           end-if.
+       end program                msgpendw.
