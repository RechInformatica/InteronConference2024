@@ -0,0 +1,15 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGRSNR: Record layout for the written-justification trail
+      *>-> (MSGRSN.DAT). One record per answer to a dialog flagged
+      *>-> sensitive via MessageBox:>requireReason.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  MSGRSN-RECORD.
+           05  RR-TIMESTAMP.
+               10  RR-LOG-DATE                    pic 9(08).
+               10  RR-LOG-TIME                    pic 9(08).
+           05  RR-PROGRAM                         pic x(30).
+           05  RR-CODE                            pic x(06).
+           05  RR-TITLE                           pic x(60).
+           05  RR-ANSWER                          pic 9(01).
+           05  RR-OPERATOR-ID                     pic x(08).
+           05  RR-REASON                          pic x(120).
