@@ -0,0 +1,13 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGCATR: Record layout for the message catalog (MSGCAT.DAT),
+      *>-> indexed by MC-CODE. Maintained by MSGMAINT and read by
+      *>-> MessageBox:>showCode so message wording/severity can be changed
+      *>-> centrally, without recompiling any calling program.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  MSGCAT-RECORD.
+           05  MC-CODE                            pic x(06).
+           05  MC-TITLE                           pic x(60).
+           05  MC-ICON                            pic 9(01).
+           05  MC-BUTTONS                         pic 9(01).
+           05  MC-SUBST-COUNT                     pic 9(01).
+           05  MC-TEXT                            pic x(200).
