@@ -5,7 +5,8 @@
        environment                division.
        configuration              section.
        special-names.
-           decimal-point     is   comma.
+           decimal-point     is   comma,
+           console           is   crt.
       *>--------------------------------------------------------------------------------------------------------------<*
       *>-> Import another necessary classes
        repository.
@@ -19,21 +20,11 @@
        id division. factory.
        working-storage            section.
       *>--------------------------------------------------------------------------------------------------------------<*
-      *>-> Constants found on "isgui.def"
+      *>-> Constants found on "isgui.def", shared via MBCONST so that
+      *>-> callers such as MSGBOXC and maintenance programs such as
+      *>-> MSGMAINT can validate against the very same codes
       *>--------------------------------------------------------------------------------------------------------------<*
-      *>-> Buttons
-       78  mb-ok                                  value 1.
-       78  mb-yes-no                              value 2.
-       78  mb-ok-cancel                           value 3.
-       78  mb-yes-no-cancel                       value 4.
-      *>-> Return code
-       78  mb-yes                                 value 1.
-       78  mb-no                                  value 2.
-       78  mb-cancel                              value 3.
-      *>-> Icons
-       78  mb-default-icon                        value 1.
-       78  mb-warning-icon                        value 2.
-       78  mb-error-icon                          value 3.
+           copy                   MBCONST.
        procedure                  division.
       *>--------------------------------------------------------------------------------------------------------------<*
       *>/**
@@ -44,9 +35,53 @@
        id division. method-id. show as "show".
        linkage                    section.
        77  inText                 object reference ICobolVar.
+       working-storage            section.
+       77  w-caller               pic x(30)      value spaces.
        procedure                  division using inText.
        show.
-           MessageBox:>new(inText):>show.
+      *>-> Captured here, where the immediate caller really is the
+      *>-> application, and handed down so the object's own "show"
+      *>-> doesn't misattribute the dialog to this factory method
+           move    function module-caller-id to w-caller.
+           MessageBox:>new(inText):>withCallerProgram(w-caller):>show.
+       end method.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>/**
+      *> Builds a message from the message catalog (MSGCAT.DAT) instead
+      *> of a literal typed into the calling program: loads the row's
+      *> title/icon/buttons/text template and returns a MessageBox ready
+      *> for ":>addSub" substitutions and ":>show", exactly like ":>new"
+      *>
+      *> @param inCode Message catalog code, e.g. "E0001"
+      *>*/
+       id division. method-id. showCode as "showCode".
+       linkage                    section.
+       77  inCode                 object reference ICobolVar.
+       77  outMsg                 object reference MessageBox.
+       working-storage            section.
+       77  w-code                pic x(06)       value spaces.
+       77  w-found               pic x(01)       value spaces.
+       77  w-cat-title           pic x(60)       value spaces.
+       77  w-cat-icon            pic 9(01)       value zeros.
+       77  w-cat-buttons         pic 9(01)       value zeros.
+       77  w-cat-text            pic x(200)      value spaces.
+       procedure                  division using inCode
+                                            returning outMsg.
+           move    $trim(inCode) to w-code.
+           call "MSGCATL" using w-code, w-found, w-cat-title,
+              w-cat-icon, w-cat-buttons, w-cat-text.
+           if w-found = "N"
+              move spaces to w-cat-text,
+              string "Message code ", w-code,
+                 " not found in catalog" into w-cat-text,
+              move 1 to w-cat-icon,
+              move 1 to w-cat-buttons,
+           end-if.
+           set     outMsg    to   MessageBox:>new(w-cat-text)
+                                            :>withTitle(w-cat-title)
+                                            :>withIconCode(w-cat-icon)
+                                            :>withButtonsCode(w-cat-buttons)
+                                            :>withCatalogCode(w-code).
        end method.
        end factory.
       *>--------------------------------------------------------------------------------------------------------------<*
@@ -84,6 +119,27 @@
            05 w-subst-occ                        occurs dynamic
                                                capacity in w-subst-size initialized.
               10 w-subst          pic x any length value spaces.
+      *>-> Marks this dialog as sensitive: a written justification is
+      *>-> captured and logged alongside whichever button was pressed
+       77  w-require-reason       pic 9(01)      value zeros comp-x.
+           88 w-require-reason-yes                value 1.
+      *>-> Operator language preference used to localize title text;
+      *>-> spaces means "not set yet, fall back to the operator/OS default"
+       77  w-language             pic x(02)      value spaces.
+      *>-> Tags this dialog as one step of a checkpointed confirmation
+      *>-> sequence; job spaces means "not part of a checkpointed sequence"
+       77  w-ckpt-job             pic x(08)      value spaces.
+       77  w-ckpt-seq             pic 9(05)      value zeros.
+      *>-> Overrides the calling-program name "show" would otherwise
+      *>-> derive for itself; set by an outer wrapper (the factory's
+      *>-> convenience "show" method, MSGBOXC) whose own immediate caller
+      *>-> is the true application-level caller, spaces means "derive it
+      *>-> from this object's own immediate caller, as usual"
+       77  w-caller-override      pic x(30)      value spaces.
+      *>-> Catalog code this dialog was built from via "showCode", spaces
+      *>-> means "not built from the catalog" - carried as object state
+      *>-> so "capture-reason" can persist it alongside the justification
+       77  w-catalog-code         pic x(06)      value spaces.
       *>--------------------------------------------------------------------------------------------------------------<*
        procedure                  division.
       *>--------------------------------------------------------------------------------------------------------------<*
@@ -152,7 +208,7 @@
       *>*/
        id division. method-id. buttonsYesNoCancel as "buttonsYesNoCancel".
        procedure                  division returning selfInstance.
-           set     w-buttons-okcancel to true.
+           set     w-buttons-yesnocancel to true.
        end method.
       *>--------------------------------------------------------------------------------------------------------------<*
       *>/**
@@ -183,6 +239,106 @@
        end method.
       *>--------------------------------------------------------------------------------------------------------------<*
       *>/**
+      *> Defines icon using a raw mb-* icon code (used by showCode to
+      *> apply a catalog row without going through each with*Icon method)
+      *>
+      *> @param inIcon Icon code, one of the mb-*-icon 78-levels
+      *>*/
+       id division. method-id. withIconCode as "withIconCode".
+       linkage                    section.
+       77  inIcon                 object reference ICobolVar.
+       procedure                  division using inIcon returning selfInstance.
+           move    inIcon    to   w-icon.
+       end method.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>/**
+      *> Defines the button set using a raw mb-* button code (used by
+      *> showCode to apply a catalog row without a chain of buttons* calls)
+      *>
+      *> @param inButtons Button set code, one of the mb-* button 78-levels
+      *>*/
+       id division. method-id. withButtonsCode as "withButtonsCode".
+       linkage                    section.
+       77  inButtons              object reference ICobolVar.
+       procedure                  division using inButtons returning selfInstance.
+           move    inButtons to   w-buttons.
+       end method.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>/**
+      *> Flags this dialog as sensitive: after the operator answers,
+      *> "show" pops a follow-up entry screen capturing a written
+      *> justification and persists it to the REASONS file
+      *>
+      *>*/
+       id division. method-id. requireReason as "requireReason".
+       procedure                  division returning selfInstance.
+           set     w-require-reason-yes to true.
+       end method.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>/**
+      *> Overrides the operator's language preference for this dialog
+      *> only; when never called, "show" reads it from the operator's
+      *> environment instead
+      *>
+      *> @param inLanguage Two-letter language code, e.g. "EN" or "PT"
+      *>*/
+       id division. method-id. withLanguage as "withLanguage".
+       linkage                    section.
+       77  inLanguage             object reference ICobolVar.
+       procedure                  division using inLanguage returning selfInstance.
+           move    inLanguage to  w-language.
+       end method.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>/**
+      *> Ties this dialog to one step of a checkpointed confirmation
+      *> sequence: "show" skips redisplaying it (replaying the prior
+      *> answer instead) if this job/sequence step was already answered
+      *> before an earlier run of the same job was interrupted
+      *>
+      *> @param inJobId Identifies the batch run across restarts
+      *> @param inSeqNo Step number of this dialog within the sequence
+      *>*/
+       id division. method-id. forSequence as "forSequence".
+       linkage                    section.
+       77  inJobId                object reference ICobolVar.
+       77  inSeqNo                object reference ICobolVar.
+       procedure                  division using inJobId, inSeqNo
+                                            returning selfInstance.
+           move    inJobId   to   w-ckpt-job.
+           move    inSeqNo   to   w-ckpt-seq.
+       end method.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>/**
+      *> Records the true calling-program name on behalf of "show", for
+      *> wrappers such as the factory's convenience "show(text)" method
+      *> and MSGBOXC that call this object's "show" on the application's
+      *> behalf - without this, the audit/log/queue/reason/notify records
+      *> would attribute the dialog to the wrapper instead of the caller
+      *>
+      *> @param inProgram Name of the program that is really showing this dialog
+      *>*/
+       id division. method-id. withCallerProgram as "withCallerProgram".
+       linkage                    section.
+       77  inProgram              object reference ICobolVar.
+       procedure                  division using inProgram returning selfInstance.
+           move    inProgram to   w-caller-override.
+       end method.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>/**
+      *> Records the message catalog code this dialog was built from, for
+      *> "showCode" - so "capture-reason" can persist which cataloged
+      *> message a written justification belongs to
+      *>
+      *> @param inCode Message catalog code, e.g. "E0001"
+      *>*/
+       id division. method-id. withCatalogCode as "withCatalogCode".
+       linkage                    section.
+       77  inCode                 object reference ICobolVar.
+       procedure                  division using inCode returning selfInstance.
+           move    inCode    to   w-catalog-code.
+       end method.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>/**
       *> Display message
       *>
       *>*/
@@ -191,34 +347,123 @@
        77  table-i                pic is 9(04)    value is zeros comp-x.
        77  mask-i                 pic is zzzz9    value is zeros.
        77  place-holder           pic x any length value is spaces.
+      *>-> Program that ultimately called "show", for the audit trail
+       77  w-caller-program       pic x(30)      value spaces.
+      *>-> Batch/headless mode switch and its environment source
+       77  w-headless-env         pic x(10)      value spaces.
+       77  w-headless             pic x(01)      value "N".
+           88 w-is-headless                       value "Y".
+      *>-> Message-key used to look up a localized title on LANGTAB
+       77  w-msg-key              pic x(15)      value spaces.
+       77  w-lang-found           pic x(01)      value spaces.
+      *>-> Checkpoint replay working fields
+       77  w-ckpt-found           pic x(01)      value spaces.
+       77  w-ckpt-answer          pic 9(01)      value zeros.
+      *>-> Written-justification capture fields
+       77  w-operator-id          pic x(08)      value spaces.
+       77  w-reason-text          pic x(120)     value spaces.
+      *>-> Fixed-size copies of the dynamic-length w-title/w-text for the
+      *>-> CALLs below, whose linkage sections declare fixed PIC X sizes
+       77  w-call-title           pic x(60)      value spaces.
+       77  w-call-text            pic x(200)     value spaces.
+      *>-> Fixed-size receiving area for MSGLANGL's title output; moved
+      *>-> into the dynamic-length w-title afterward, since the linkage
+      *>-> parameter there is a fixed PIC X(60)
+       77  w-lang-title           pic x(60)      value spaces.
        procedure                  division returning selfInstance.
+           if w-caller-override not = spaces
+              move w-caller-override to w-caller-program,
+           else,
+              move function module-caller-id to w-caller-program,
+           end-if.
            if w-title = spaces
               perform             load-default-title,
            end-if.
            if w-subst-size > 0
               perform             apply-substitutions-on-text,
            end-if.
-           display                message w-text
-                                  title w-title
-                                  type w-buttons
-                                  default w-default-button
-                                  icon w-icon
-                                  centered
-                                  returning w-return.
+           move                   w-title to w-call-title.
+           move                   w-text to w-call-text.
+      *>-> Computed up front so a checkpoint-replayed step still logs the
+      *>-> mode the restarted job is actually running under, not the "N"
+      *>-> default this working-storage item would otherwise keep
+           perform                determine-headless-mode.
+           if w-ckpt-job not = spaces
+              perform             check-checkpoint,
+              if w-ckpt-found = "Y"
+                 move             w-ckpt-answer to w-return,
+                 perform          write-audit-log,
+                 exit             method,
+              end-if,
+           end-if.
+           if w-is-headless
+              perform             process-headless-mode,
+           else,
+              perform             display-dialog,
+              if w-require-reason-yes
+                 perform          capture-reason,
+              end-if,
+           end-if.
+           perform                write-audit-log.
+           if w-is-headless and w-icon-error
+              perform             notify-external,
+           end-if.
+           if w-ckpt-job not = spaces
+              perform             save-checkpoint,
+           end-if.
            exit                   method.
        load-default-title.
+           perform                determine-language.
            evaluate               true,
               when w-icon-default
                  if w-buttons-yesno or w-buttons-yesnocancel
-                    move "Question message" to w-title,
+                    move "QUESTION-TITLE" to w-msg-key,
+                    call "MSGLANGL" using w-language, w-msg-key,
+                       w-lang-found, w-lang-title,
+                    if w-lang-found = "N"
+                       move "Question message" to w-title,
+                    else,
+                       move w-lang-title to w-title,
+                    end-if,
                  else,
-                    move "Information" to w-title,
+                    move "DEFAULT-TITLE" to w-msg-key,
+                    call "MSGLANGL" using w-language, w-msg-key,
+                       w-lang-found, w-lang-title,
+                    if w-lang-found = "N"
+                       move "Information" to w-title,
+                    else,
+                       move w-lang-title to w-title,
+                    end-if,
                  end-if,
               when w-icon-warning
-                 move "Warning message" to w-title,
+                 move "WARNING-TITLE" to w-msg-key,
+                 call "MSGLANGL" using w-language, w-msg-key,
+                    w-lang-found, w-lang-title,
+                 if w-lang-found = "N"
+                    move "Warning message" to w-title,
+                 else,
+                    move w-lang-title to w-title,
+                 end-if,
               when w-icon-error
-                 move "Error message" to w-title,
+                 move "ERROR-TITLE" to w-msg-key,
+                 call "MSGLANGL" using w-language, w-msg-key,
+                    w-lang-found, w-lang-title,
+                 if w-lang-found = "N"
+                    move "Error message" to w-title,
+                 else,
+                    move w-lang-title to w-title,
+                 end-if,
            end-evaluate.
+       determine-language.
+      *>-> A per-call withLanguage already sets w-language; otherwise
+      *>-> read the operator's shift language preference once
+           if w-language = spaces
+              accept              w-language from environment
+                                  "MSGBOX-LANG",
+              if w-language = spaces
+                 move "EN" to w-language,
+              end-if,
+           end-if.
        apply-substitutions-on-text.
            perform
               varying             table-i from w-subst-size by -1
@@ -229,6 +474,71 @@
                  into             place-holder,
               call "C$REPLACE_ALL" using w-text, place-holder, w-subst(table-i),
            end-perform.
+       display-dialog.
+           display                message w-text
+                                  title w-title
+                                  type w-buttons
+                                  default w-default-button
+                                  icon w-icon
+                                  centered
+                                  returning w-return.
+       determine-headless-mode.
+      *>-> Unattended jobs set this before running so "show" never blocks
+      *>-> waiting on an operator who isn't at the console
+           accept                 w-headless-env from environment
+                                  "MSGBOX-HEADLESS".
+           if w-headless-env = "YES" or w-headless-env = "Y" or
+              w-headless-env = "1"
+              move "Y" to w-headless,
+           else,
+              move "N" to w-headless,
+           end-if.
+       process-headless-mode.
+      *>-> Auto-select the default button, exactly as if the operator
+      *>-> had pressed it, and queue the dialog for next-morning review
+           evaluate               true,
+              when w-buttons-ok
+                 move 0 to w-return,
+              when w-buttons-yesno or w-buttons-yesnocancel
+                 if w-default-button-yes
+                    set w-return-yes to true,
+                 else,
+                    set w-return-no to true,
+                 end-if,
+              when w-buttons-okcancel
+                 if w-default-button-yes
+                    set w-return-yes to true,
+                 else,
+                    set w-return-cancel to true,
+                 end-if,
+           end-evaluate.
+           call "MSGPENDW" using w-caller-program, w-icon, w-buttons,
+              w-call-title, w-call-text, w-return.
+       write-audit-log.
+           call "MSGLOGW" using w-caller-program, w-icon, w-buttons,
+              w-call-title, w-call-text, w-return, w-headless.
+       capture-reason.
+      *>-> Compliance trail for overridden warnings/errors: who answered,
+      *>-> what they answered, and why
+           display "Justification required for this answer:" upon crt.
+           accept                 w-reason-text from crt.
+           accept                 w-operator-id from environment "USER".
+           if w-operator-id = spaces
+              accept              w-operator-id from environment
+                                  "USERNAME",
+           end-if.
+           call "MSGRSNW" using w-caller-program, w-catalog-code,
+              w-call-title, w-return, w-operator-id, w-reason-text.
+       notify-external.
+      *>-> Page operations immediately instead of letting a critical
+      *>-> error sit unseen in the pending-decisions queue overnight
+           call "MSGNOTFY" using w-caller-program, w-call-title,
+              w-call-text, w-return.
+       check-checkpoint.
+           call "MSGCKPTL" using w-ckpt-job, w-ckpt-seq, w-ckpt-found,
+              w-ckpt-answer.
+       save-checkpoint.
+           call "MSGCKPTW" using w-ckpt-job, w-ckpt-seq, w-return.
        end method.
       *>--------------------------------------------------------------------------------------------------------------<*
       *>/**
