@@ -0,0 +1,84 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGLOGW: Appends one audit record to the MSGBOX dialog log
+      *>-> (MSGLOG.DAT) for every dialog MSGBOX:>show presents, so an
+      *>-> incident can be reconstructed after the fact.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msglogw.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       input-output               section.
+       file-control.
+           select                 msglog-file
+                                  assign to "MSGLOG.DAT"
+                                  organization is sequential
+                                  file status is w-file-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  msglog-file.
+           copy                   MSGLOGR.
+       working-storage            section.
+       77  w-file-status         pic x(02)       value spaces.
+       77  w-open-failed         pic x(01)       value "N".
+           88 w-open-failed-yes                   value "Y".
+       01  w-current-datetime.
+           05  w-cur-date        pic 9(08).
+           05  w-cur-time        pic 9(08).
+       linkage                    section.
+       01  p-program             pic x(30).
+       01  p-icon                pic 9(01).
+       01  p-buttons             pic 9(01).
+       01  p-title               pic x(60).
+       01  p-text                pic x(200).
+       01  p-return              pic 9(01).
+       01  p-headless            pic x(01).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using p-program,
+                                              p-icon,
+                                              p-buttons,
+                                              p-title,
+                                              p-text,
+                                              p-return,
+                                              p-headless.
+       0000-main.
+           perform                0200-open-log.
+           if                     w-open-failed-yes
+              goback,
+           end-if.
+           perform                0100-build-record.
+           write                  MSGLOG-RECORD.
+           close                  msglog-file.
+           goback.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       0100-build-record.
+           move          function current-date to w-current-datetime.
+           move                   w-cur-date  to ML-LOG-DATE.
+           move                   w-cur-time  to ML-LOG-TIME.
+           move                   p-program   to ML-PROGRAM.
+           move                   p-icon      to ML-ICON.
+           move                   p-buttons   to ML-BUTTONS.
+           move                   p-title     to ML-TITLE.
+           move                   p-text      to ML-TEXT.
+           move                   p-return    to ML-RETURN.
+           move                   p-headless  to ML-HEADLESS.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       0200-open-log.
+      *>-> "35" means MSGLOG.DAT simply doesn't exist yet (first dialog
+      *>-> ever logged) - safe to create it. Any other non-"00" status is
+      *>-> a real I/O problem (locked file, disk full, permission
+      *>-> denied, ...) and must NOT fall through to OPEN OUTPUT, which
+      *>-> would truncate an audit trail that may hold years of records
+           open                   extend msglog-file.
+           if                     w-file-status = "35"
+              open                output msglog-file,
+           else,
+              if                  w-file-status not = "00"
+                 display "MSGLOGW: cannot open MSGLOG.DAT, status "
+                    w-file-status upon crt,
+                 move "Y" to w-open-failed,
+              end-if,
+           end-if.
+       end program                msglogw.
