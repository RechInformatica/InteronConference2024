@@ -0,0 +1,14 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGCKPTR: Record layout for the confirmation-sequence
+      *>-> checkpoint file (MSGCKPT.DAT), indexed by job id + sequence
+      *>-> number. Lets a restarted batch job skip dialogs already
+      *>-> answered by MessageBox:>forSequence before it was killed.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  MSGCKPT-RECORD.
+           05  CK-KEY.
+               10  CK-JOB-ID                      pic x(08).
+               10  CK-SEQ-NO                      pic 9(05).
+           05  CK-ANSWER                          pic 9(01).
+           05  CK-TIMESTAMP.
+               10  CK-LOG-DATE                    pic 9(08).
+               10  CK-LOG-TIME                    pic 9(08).
