@@ -0,0 +1,59 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGCATL: Looks up one row of the message catalog (MSGCAT.DAT)
+      *>-> by code. Used by MessageBox:>showCode so calling programs never
+      *>-> have to embed literal message text/severity themselves.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msgcatl.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       input-output               section.
+       file-control.
+           select                 msgcat-file
+                                  assign to "MSGCAT.DAT"
+                                  organization is indexed
+                                  access mode is random
+                                  record key is MC-CODE
+                                  file status is w-file-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  msgcat-file.
+           copy                   MSGCATR.
+       working-storage            section.
+       77  w-file-status         pic x(02)       value spaces.
+       linkage                    section.
+       01  p-code                pic x(06).
+       01  p-found               pic x(01).
+       01  p-title               pic x(60).
+       01  p-icon                pic 9(01).
+       01  p-buttons             pic 9(01).
+       01  p-text                pic x(200).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using p-code,
+                                              p-found,
+                                              p-title,
+                                              p-icon,
+                                              p-buttons,
+                                              p-text.
+       0000-main.
+           move                   "N"          to p-found.
+           move                   spaces       to p-title, p-text.
+           move                   zeros        to p-icon, p-buttons.
+           open                   input msgcat-file.
+           if                     w-file-status = "00"
+              move                p-code      to MC-CODE
+              read                msgcat-file  key is MC-CODE
+              if                  w-file-status = "00"
+                 move             "Y"          to p-found
+                 move             MC-TITLE     to p-title
+                 move             MC-ICON      to p-icon
+                 move             MC-BUTTONS   to p-buttons
+                 move             MC-TEXT      to p-text,
+              end-if,
+              close               msgcat-file,
+           end-if.
+           goback.
+       end program                msgcatl.
