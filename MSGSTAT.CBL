@@ -0,0 +1,282 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGSTAT: Reads the MSGBOX audit trail (MSGLOG.DAT) and prints
+      *>-> an operations report of how many messages were shown, broken
+      *>-> down by calling program, by icon and by the button the
+      *>-> operator actually pressed - so we can see which programs throw
+      *>-> the most warnings/errors and whether confirmations are being
+      *>-> routinely overridden.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msgstat.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       input-output               section.
+       file-control.
+           select                 msglog-file
+                                  assign to "MSGLOG.DAT"
+                                  organization is sequential
+                                  file status is w-log-status.
+           select                 report-file
+                                  assign to "MSGSTAT.PRT"
+                                  organization is line sequential
+                                  file status is w-rpt-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  msglog-file.
+           copy                   MSGLOGR.
+       fd  report-file.
+       01  report-line            pic x(80).
+       working-storage            section.
+       copy                       MBCONST.
+       77  w-log-status          pic x(02)      value spaces.
+       77  w-rpt-status          pic x(02)      value spaces.
+       77  w-eof                 pic x(01)      value "N".
+           88 w-eof-yes                          value "Y".
+       77  w-log-opened          pic x(01)      value "N".
+           88 w-log-opened-yes                   value "Y".
+      *>-> MSGSTAT-PERIOD from the environment scopes the report to
+      *>-> today's activity (DAILY) or the last 7 days (WEEKLY) instead
+      *>-> of the whole, ever-growing MSGLOG.DAT; unset/blank/anything
+      *>-> else keeps the original all-time cumulative behavior
+       77  w-period              pic x(07)      value spaces.
+           88 w-period-daily                     value "DAILY".
+           88 w-period-weekly                    value "WEEKLY".
+       77  w-today               pic 9(08)      value zeros.
+       77  w-cutoff-date         pic 9(08)      value zeros.
+       77  w-cutoff-days         pic 9(08)      value zeros comp-x.
+      *>-> Counts by icon
+       77  w-count-default       pic 9(07)      value zeros.
+       77  w-count-warning       pic 9(07)      value zeros.
+       77  w-count-error         pic 9(07)      value zeros.
+      *>-> Counts by answer actually pressed
+       77  w-count-yes           pic 9(07)      value zeros.
+       77  w-count-no            pic 9(07)      value zeros.
+       77  w-count-cancel        pic 9(07)      value zeros.
+       77  w-count-ok            pic 9(07)      value zeros.
+       77  w-total-records       pic 9(07)      value zeros.
+      *>-> Counts by calling program
+       77  w-prog-max            pic 9(03)      value 200.
+       77  w-prog-count          pic 9(03)      value zeros comp-x.
+       77  w-prog-i              pic 9(03)      value zeros comp-x.
+       01  w-prog-table.
+           05  w-prog-entry      occurs 200 times
+                                  indexed by w-prog-ix.
+               10  w-prog-name   pic x(30)      value spaces.
+               10  w-prog-tally  pic 9(07)      value zeros.
+       01  w-report-heading      pic x(80)      value spaces.
+       01  w-report-detail       pic x(80)      value spaces.
+       01  w-detail-count        pic z(6)9.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division.
+       0000-main-process.
+           perform                1000-initialize.
+           perform                2000-process-log
+                                  until w-eof-yes.
+           perform                3000-print-report.
+           perform                9000-terminate.
+           stop                   run.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       1000-initialize.
+           perform                1100-determine-period.
+           open                   input msglog-file.
+           open                   output report-file.
+           if                     w-log-status = "00"
+              move             "Y" to w-log-opened
+              perform          2100-read-next,
+           else,
+              move             "Y" to w-eof,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> Works out the earliest ML-LOG-DATE this run should accumulate.
+      *>-> DAILY keeps only today; WEEKLY keeps the last 7 days; anything
+      *>-> else (including an unset MSGSTAT-PERIOD) reports all-time, the
+      *>-> way MSGSTAT always has
+       1100-determine-period.
+           move          function current-date(1:8) to w-today.
+           accept                 w-period from environment
+                                  "MSGSTAT-PERIOD".
+           move          function upper-case(w-period) to w-period.
+           evaluate               true,
+              when w-period-daily
+                 move             w-today to w-cutoff-date,
+              when w-period-weekly
+                 compute          w-cutoff-days =
+                    function integer-of-date(w-today) - 7
+                 end-compute
+                 move          function date-of-integer(w-cutoff-days)
+                                  to w-cutoff-date,
+              when other
+                 move             zeros to w-cutoff-date,
+           end-evaluate.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       2000-process-log.
+           if                     ML-LOG-DATE >= w-cutoff-date
+              perform          2200-accumulate-icon
+              perform          2300-accumulate-answer
+              perform          2400-accumulate-program
+              add              1 to w-total-records,
+           end-if.
+           perform                2100-read-next.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       2100-read-next.
+           read                   msglog-file
+              at end
+                 move             "Y" to w-eof,
+              not at end
+                 continue,
+           end-read.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       2200-accumulate-icon.
+           evaluate               ML-ICON,
+              when mb-default-icon
+                 add 1 to w-count-default,
+              when mb-warning-icon
+                 add 1 to w-count-warning,
+              when mb-error-icon
+                 add 1 to w-count-error,
+           end-evaluate.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       2300-accumulate-answer.
+      *>-> mb-ok and mb-yes share the same code (1); a pure OK dialog and
+      *>-> an OK/Cancel dialog's affirmative answer are both told apart
+      *>-> from a Yes/No(/Cancel) dialog's "Yes" by ML-BUTTONS, checked
+      *>-> before ML-RETURN, so an OK/Cancel "OK" press lands in the OK
+      *>-> bucket rather than being miscounted as a "Yes"
+           evaluate               true,
+              when ML-BUTTONS = mb-ok
+                 add 1 to w-count-ok,
+              when ML-BUTTONS = mb-ok-cancel and ML-RETURN = mb-yes
+                 add 1 to w-count-ok,
+              when ML-RETURN = mb-yes
+                 add 1 to w-count-yes,
+              when ML-RETURN = mb-no
+                 add 1 to w-count-no,
+              when ML-RETURN = mb-cancel
+                 add 1 to w-count-cancel,
+           end-evaluate.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       2400-accumulate-program.
+           set                    w-prog-ix to 1.
+           search                 w-prog-entry
+              at end
+                 perform          2410-add-program,
+              when w-prog-name(w-prog-ix) = ML-PROGRAM
+                 add 1 to w-prog-tally(w-prog-ix),
+           end-search.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       2410-add-program.
+           if                     w-prog-count < w-prog-max
+              add               1 to w-prog-count
+              move                ML-PROGRAM to
+                                  w-prog-name(w-prog-count)
+              move                1 to w-prog-tally(w-prog-count),
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       3000-print-report.
+           move                   spaces to w-report-heading.
+           string "MSGBOX USAGE/VOLUME REPORT"
+                                     into w-report-heading.
+           write                  report-line from w-report-heading.
+           move                   spaces to w-report-heading.
+           evaluate               true,
+              when w-period-daily
+                 string "PERIOD. . . . . . . . . . . : DAILY"
+                                     into w-report-heading,
+              when w-period-weekly
+                 string "PERIOD. . . . . . . . . . . : WEEKLY"
+                                     into w-report-heading,
+              when other
+                 string "PERIOD. . . . . . . . . . . : ALL"
+                                     into w-report-heading,
+           end-evaluate.
+           write                  report-line from w-report-heading.
+           if                     not w-log-opened-yes
+              move             spaces to w-report-heading
+              string "NO MESSAGES LOGGED - MSGLOG.DAT NOT FOUND"
+                                  into w-report-heading
+              write            report-line from w-report-heading,
+           else,
+              move             spaces to w-report-heading
+              move             w-total-records to w-detail-count
+              string "MESSAGES LOGGED . . . . . . : " w-detail-count
+                                  into w-report-heading
+              write            report-line from w-report-heading
+              move             spaces to report-line
+              write            report-line
+              move             spaces to w-report-heading
+              string "BY ICON" into w-report-heading
+              write            report-line from w-report-heading
+              perform          3100-print-icon-line
+              move             spaces to report-line
+              write            report-line
+              move             spaces to w-report-heading
+              string "BY BUTTON PRESSED" into w-report-heading
+              write            report-line from w-report-heading
+              perform          3200-print-answer-line
+              move             spaces to report-line
+              write            report-line
+              move             spaces to w-report-heading
+              string "BY CALLING PROGRAM" into w-report-heading
+              write            report-line from w-report-heading
+              perform          3300-print-program-line
+                        varying w-prog-i from 1 by 1
+                        until   w-prog-i > w-prog-count,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       3100-print-icon-line.
+           move                   w-count-default to w-detail-count.
+           move                   spaces to w-report-detail.
+           string "  DEFAULT/INFORMATION . . . : " w-detail-count
+                                     into w-report-detail.
+           write                  report-line from w-report-detail.
+           move                   w-count-warning to w-detail-count.
+           move                   spaces to w-report-detail.
+           string "  WARNING. . . . . . . . . . : " w-detail-count
+                                     into w-report-detail.
+           write                  report-line from w-report-detail.
+           move                   w-count-error to w-detail-count.
+           move                   spaces to w-report-detail.
+           string "  ERROR. . . . . . . . . . . : " w-detail-count
+                                     into w-report-detail.
+           write                  report-line from w-report-detail.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       3200-print-answer-line.
+           move                   w-count-yes to w-detail-count.
+           move                   spaces to w-report-detail.
+           string "  YES. . . . . . . . . . . . : " w-detail-count
+                                     into w-report-detail.
+           write                  report-line from w-report-detail.
+           move                   w-count-no to w-detail-count.
+           move                   spaces to w-report-detail.
+           string "  NO . . . . . . . . . . . . : " w-detail-count
+                                     into w-report-detail.
+           write                  report-line from w-report-detail.
+           move                   w-count-cancel to w-detail-count.
+           move                   spaces to w-report-detail.
+           string "  CANCEL. . . . . . . . . . . : " w-detail-count
+                                     into w-report-detail.
+           write                  report-line from w-report-detail.
+           move                   w-count-ok to w-detail-count.
+           move                   spaces to w-report-detail.
+           string "  OK. . . . . . . . . . . . . : " w-detail-count
+                                     into w-report-detail.
+           write                  report-line from w-report-detail.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       3300-print-program-line.
+           move                   w-prog-tally(w-prog-i)
+                                              to w-detail-count.
+           move                   spaces to w-report-detail.
+           string "  " w-prog-name(w-prog-i) " . . . . : "
+                                  w-detail-count
+                                     into w-report-detail.
+           write                  report-line from w-report-detail.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       9000-terminate.
+           if                     w-log-opened-yes
+              close             msglog-file,
+           end-if.
+           close                  report-file.
+       end program                msgstat.
