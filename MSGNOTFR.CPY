@@ -0,0 +1,14 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGNOTFR: Record layout for the notification-bridge config
+      *>-> (MSGNOTF.DAT). One row tells MSGNOTFY how to page someone when
+      *>-> a withErrorIcon dialog fires while MSGBOX is running headless.
+      *>-> NC-METHOD "COMMAND" shells out to NC-TARGET (a mailer/webhook
+      *>-> script); "QUEUE" just drops a record for an external poller.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  MSGNOTF-RECORD.
+           05  NC-METHOD                          pic x(07).
+               88  NC-METHOD-QUEUE                value "QUEUE".
+               88  NC-METHOD-COMMAND              value "COMMAND".
+           05  NC-TARGET                          pic x(120).
+           05  NC-ACTIVE                          pic x(01).
+               88  NC-IS-ACTIVE                   value "Y".
