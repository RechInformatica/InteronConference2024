@@ -0,0 +1,11 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> LANGTABR: Record layout for the dialog localization table
+      *>-> (LANGTAB.DAT), indexed by language code + message key. Read by
+      *>-> MessageBox each show() to localize titles per the operator's
+      *>-> language preference (LT-LANGUAGE "EN"/"PT" and so on).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  LANGTAB-RECORD.
+           05  LT-KEY.
+               10  LT-LANGUAGE                    pic x(02).
+               10  LT-MSG-KEY                     pic x(15).
+           05  LT-TEXT                            pic x(60).
