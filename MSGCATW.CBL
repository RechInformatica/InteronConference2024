@@ -0,0 +1,121 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGCATW: Adds, changes or deletes one row of the message
+      *>-> catalog (MSGCAT.DAT) on behalf of MSGMAINT. p-function drives
+      *>-> the action: "A" add, "C" change, "D" delete.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msgcatw.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       input-output               section.
+       file-control.
+           select                 msgcat-file
+                                  assign to "MSGCAT.DAT"
+                                  organization is indexed
+                                  access mode is random
+                                  record key is MC-CODE
+                                  file status is w-file-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  msgcat-file.
+           copy                   MSGCATR.
+       working-storage            section.
+       77  w-file-status         pic x(02)       value spaces.
+       linkage                    section.
+       01  p-function            pic x(01).
+           88  p-add                              value "A".
+           88  p-change                           value "C".
+           88  p-delete                           value "D".
+       01  p-code                pic x(06).
+       01  p-title               pic x(60).
+       01  p-icon                pic 9(01).
+       01  p-buttons             pic 9(01).
+       01  p-subst-count         pic 9(01).
+       01  p-text                pic x(200).
+       01  p-return-code         pic 9(02).
+           88  p-ok                                value 0.
+           88  p-not-found                         value 1.
+           88  p-duplicate                         value 2.
+           88  p-io-error                          value 9.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using p-function,
+                                              p-code,
+                                              p-title,
+                                              p-icon,
+                                              p-buttons,
+                                              p-subst-count,
+                                              p-text,
+                                              p-return-code.
+       0000-main.
+           move                   zeros        to p-return-code.
+           perform                0100-open-catalog.
+           if                     not p-io-error
+              evaluate            true
+                 when             p-add
+                    perform       1000-add-row,
+                 when             p-change
+                    perform       2000-change-row,
+                 when             p-delete
+                    perform       3000-delete-row,
+              end-evaluate
+              close               msgcat-file,
+           end-if.
+           goback.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> "35" means MSGCAT.DAT simply doesn't exist yet (first row
+      *>-> ever cataloged) - safe to create it. Any other non-"00"
+      *>-> status is a real I/O problem (locked file, disk full,
+      *>-> permission denied, ...) and must NOT fall through to OPEN
+      *>-> OUTPUT, which would recreate (and empty) an existing catalog
+       0100-open-catalog.
+           open                   i-o msgcat-file.
+           if                     w-file-status = "35"
+              open                output msgcat-file
+              close               msgcat-file
+              open                i-o msgcat-file,
+           else,
+              if                  w-file-status not = "00"
+                 display "MSGCATW: cannot open MSGCAT.DAT, status "
+                    w-file-status upon crt,
+                 set              p-io-error to true,
+              end-if,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       1000-add-row.
+           move                   p-code      to MC-CODE.
+           move                   p-title     to MC-TITLE.
+           move                   p-icon      to MC-ICON.
+           move                   p-buttons   to MC-BUTTONS.
+           move                   p-subst-count
+                                              to MC-SUBST-COUNT.
+           move                   p-text      to MC-TEXT.
+           write                  MSGCAT-RECORD.
+           if                     w-file-status = "22"
+              set                 p-duplicate to true,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       2000-change-row.
+           move                   p-code      to MC-CODE.
+           read                   msgcat-file  key is MC-CODE.
+           if                     w-file-status not = "00"
+              set                 p-not-found to true
+           else,
+              move                p-title     to MC-TITLE
+              move                p-icon      to MC-ICON
+              move                p-buttons   to MC-BUTTONS
+              move                p-subst-count
+                                              to MC-SUBST-COUNT
+              move                p-text      to MC-TEXT
+              rewrite             MSGCAT-RECORD,
+           end-if.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       3000-delete-row.
+           move                   p-code      to MC-CODE.
+           delete                 msgcat-file  record.
+           if                     w-file-status not = "00"
+              set                 p-not-found to true,
+           end-if.
+       end program                msgcatw.
