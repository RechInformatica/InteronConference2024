@@ -0,0 +1,75 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGCKPTW: Records the answer to one step of a checkpointed
+      *>-> confirmation sequence (see MessageBox:>forSequence), so a
+      *>-> restarted job can resume exactly where it left off.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       identification             division.
+       program-id.                msgckptw.
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       input-output               section.
+       file-control.
+           select                 msgckpt-file
+                                  assign to "MSGCKPT.DAT"
+                                  organization is indexed
+                                  access mode is random
+                                  record key is CK-KEY
+                                  file status is w-file-status.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       data                       division.
+       file                       section.
+       fd  msgckpt-file.
+           copy                   MSGCKPTR.
+       working-storage            section.
+       77  w-file-status         pic x(02)       value spaces.
+       77  w-open-failed         pic x(01)       value "N".
+           88 w-open-failed-yes                   value "Y".
+       01  w-current-datetime.
+           05  w-cur-date        pic 9(08).
+           05  w-cur-time        pic 9(08).
+       linkage                    section.
+       01  p-job-id              pic x(08).
+       01  p-seq-no              pic 9(05).
+       01  p-answer              pic 9(01).
+      *>--------------------------------------------------------------------------------------------------------------<*
+       procedure                  division using p-job-id,
+                                              p-seq-no,
+                                              p-answer.
+       0000-main.
+           perform                0100-open-checkpoints.
+           if                     not w-open-failed-yes
+              move             p-job-id    to CK-JOB-ID
+              move             p-seq-no    to CK-SEQ-NO
+              move             p-answer    to CK-ANSWER
+              move    function current-date to w-current-datetime
+              move             w-cur-date  to CK-LOG-DATE
+              move             w-cur-time  to CK-LOG-TIME
+              write            MSGCKPT-RECORD
+              if               w-file-status = "22"
+                 rewrite          MSGCKPT-RECORD,
+              end-if
+              close            msgckpt-file,
+           end-if.
+           goback.
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> "35" means MSGCKPT.DAT simply doesn't exist yet (first
+      *>-> checkpointed sequence ever run) - safe to create it. Any
+      *>-> other non-"00" status is a real I/O problem and must NOT
+      *>-> fall through to OPEN OUTPUT, which would recreate (and
+      *>-> empty) checkpoints a restarted job still needs to replay
+       0100-open-checkpoints.
+           open                   i-o msgckpt-file.
+           if                     w-file-status = "35"
+              open                output msgckpt-file
+              close               msgckpt-file
+              open                i-o msgckpt-file,
+           else,
+              if                  w-file-status not = "00"
+                 display "MSGCKPTW: cannot open MSGCKPT.DAT, status "
+                    w-file-status upon crt,
+                 move "Y" to w-open-failed,
+              end-if,
+           end-if.
+       end program                msgckptw.
