@@ -0,0 +1,17 @@
+      *>--------------------------------------------------------------------------------------------------------------<*
+      *>-> MSGQUER: Record layout for the pending-decisions queue
+      *>-> (MSGPEND.DAT). Written by MSGBOX in headless mode instead of
+      *>-> popping an interactive dialog, so operations can review every
+      *>-> auto-answered decision the next morning.
+      *>--------------------------------------------------------------------------------------------------------------<*
+       01  MSGQUEUE-RECORD.
+           05  MQ-TIMESTAMP.
+               10  MQ-LOG-DATE                    pic 9(08).
+               10  MQ-LOG-TIME                    pic 9(08).
+           05  MQ-PROGRAM                         pic x(30).
+           05  MQ-ICON                            pic 9(01).
+           05  MQ-BUTTONS                         pic 9(01).
+           05  MQ-TITLE                           pic x(60).
+           05  MQ-TEXT                            pic x(200).
+           05  MQ-AUTO-ANSWER                     pic 9(01).
+           05  MQ-REVIEWED                        pic x(01).
